@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-RESULT
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - ONE OUTBOUND RESULT FROM
+000090*                    FIBONACCI-BATCH, KEYED BY THE INBOUND
+000100*                    REQUEST-ID.
+000110*   08/09/2026 DKO  ADDED RES-STATUS SO A REQUEST REJECTED BY
+000120*                    2100-VALIDATE-INPUT IS DISTINGUISHABLE FROM
+000130*                    A COMPUTED RESULT DOWNSTREAM.
+000140*****************************************************************
+000150 01  RESULT-RECORD.
+000160     05  RES-REQUEST-ID             PIC X(10).
+000170     05  RES-OUTPUT                 PIC 9(10).
+000180     05  RES-OVERFLOW-IND           PIC X(01).
+000190     05  RES-STATUS                 PIC X(01).
+000200         88  RES-STATUS-OK                  VALUE 'O'.
+000210         88  RES-STATUS-REJECTED            VALUE 'E'.
