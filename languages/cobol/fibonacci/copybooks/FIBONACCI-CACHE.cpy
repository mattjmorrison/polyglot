@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-CACHE
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - ONE CACHED FIBONACCI RESULT, KEYED
+000090*                    BY THE INDEX IT WAS COMPUTED FOR, SO REPEATED
+000100*                    LOOKUPS OF THE SAME INDEX DO NOT HAVE TO
+000110*                    RECOMPUTE IT.
+000120*****************************************************************
+000130 01  CACHE-RECORD.
+000140     05  CACHE-INDEX                PIC 9(03).
+000150     05  CACHE-OUTPUT               PIC 9(10).
+000160     05  CACHE-OVERFLOW-IND         PIC X(01).
