@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-RECORD
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - COMMUNICATION AREA SHARED BY THE
+000090*                    FIBONACCI SUBPROGRAM AND ALL OF ITS CALLERS.
+000100*                    OUTPUT WIDENED FROM PIC 9(05) TO PIC 9(10)
+000110*                    AND AN OVERFLOW INDICATOR ADDED SO CALLERS
+000120*                    CAN DETECT A RESULT THAT WON'T FIT.
+000130*****************************************************************
+000140 01  FIBONACCI.
+000150     05  FIBONACCI-INPUT           PIC 9(03).
+000160     05  FIBONACCI-OUTPUT          PIC 9(10).
+000170     05  FIBONACCI-OVERFLOW-IND    PIC X(01).
+000180         88  FIBONACCI-OVERFLOW           VALUE 'Y'.
+000190         88  FIBONACCI-NO-OVERFLOW         VALUE 'N'.
