@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-RPTLINE
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - ONE PRINT LINE FOR THE FIBONACCI
+000090*                    TEST REPORT.  HEADER, DETAIL, AND FOOTER
+000100*                    LINES ARE ALL BUILT INTO THIS SAME 80-BYTE
+000110*                    RECORD BEFORE BEING WRITTEN.
+000120*****************************************************************
+000130 01  REPORT-LINE.
+000140     05  RPT-LINE-TEXT              PIC X(80).
