@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-REQUEST
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - ONE INBOUND REQUEST FOR
+000090*                    FIBONACCI-BATCH: A REQUEST-ID KEY AND THE
+000100*                    INDEX TO LOOK UP.
+000110*****************************************************************
+000120 01  REQUEST-RECORD.
+000130     05  REQ-REQUEST-ID             PIC X(10).
+000140     05  REQ-INPUT                  PIC 9(03).
