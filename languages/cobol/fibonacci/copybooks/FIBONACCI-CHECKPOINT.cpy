@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-CHECKPOINT
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - ONE-RECORD CONTROL FILE HOLDING
+000090*                    THE REQUEST-ID OF THE LAST REQUEST
+000100*                    FIBONACCI-BATCH FINISHED PROCESSING, SO A
+000110*                    RESTART CAN RESUME PAST IT INSTEAD OF
+000120*                    REPROCESSING THE WHOLE REQUEST FILE.
+000130*****************************************************************
+000140 01  CHECKPOINT-RECORD.
+000150     05  CKPT-LAST-REQUEST-ID       PIC X(10).
