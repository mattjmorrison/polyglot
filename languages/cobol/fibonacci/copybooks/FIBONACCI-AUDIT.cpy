@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-AUDIT
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - ONE PERMANENT RECORD PER RUN OF
+000090*                    FIBONACCI-TESTS, APPENDED TO THE AUDIT LOG
+000100*                    FILE SO A RUN CAN BE PROVEN AFTER THE FACT.
+000110*****************************************************************
+000120 01  AUDIT-LOG-RECORD.
+000130     05  AL-RUN-DATE                PIC 9(08).
+000140     05  AL-RUN-TIME                PIC 9(06).
+000150     05  AL-PASSED-COUNT            PIC 9(03).
+000160     05  AL-FAILED-COUNT            PIC 9(03).
+000170     05  AL-FAILED-TEST-IDS         PIC X(80).
