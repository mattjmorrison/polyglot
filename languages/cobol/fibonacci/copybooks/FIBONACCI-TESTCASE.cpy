@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020* COPYBOOK.    FIBONACCI-TESTCASE
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN.08/09/2026
+000060*-----------------------------------------------------------------
+000070* MODIFICATION HISTORY
+000080*   08/09/2026 DKO  ORIGINAL - ONE FIBONACCI REGRESSION TEST CASE.
+000090*                    A TEST-ID, THE INDEX TO FEED FIBONACCI, AND
+000100*                    THE EXPECTED RESULT.  A NEW LINE IN THE TEST
+000110*                    CASE FILE ADDS A NEW REGRESSION CASE WITHOUT
+000120*                    TOUCHING THE PROGRAM.
+000130*****************************************************************
+000140 01  TEST-CASE-RECORD.
+000150     05  TC-TEST-ID                PIC X(10).
+000160     05  TC-INPUT                  PIC 9(03).
+000170     05  TC-EXPECTED-OUTPUT        PIC 9(10).
