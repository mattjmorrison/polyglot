@@ -1,88 +1,327 @@
-        IDENTIFICATION DIVISION.
-        PROGRAM-ID. FIBONACCI-TESTS.
-        ENVIRONMENT DIVISION.
-
-        DATA DIVISION.
-        WORKING-STORAGE SECTION.
-        01 FIBONACCI.
-            05 FIBONACCI-INPUT PIC 9(3) VALUE ZERO.
-            05 FIBONACCI-OUTPUT PIC 9(5) VALUE ZERO.
-        01 EXPECTED-OUTPUT PIC 9(5) VALUE ZERO.
-        01 TEST-RESULTS.
-            05 PASSED-TESTS PIC 9(3) VALUE ZERO.
-            05 FAILED-TESTS PIC 9(3) VALUE ZERO.
-
-        PROCEDURE DIVISION.
-
-        ZERO-TEST.
-            MOVE 0 TO FIBONACCI-INPUT.
-            MOVE 0 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        ONE-TEST.
-            MOVE 1 TO FIBONACCI-INPUT.
-            MOVE 1 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        TWO-TEST.
-            MOVE 2 TO FIBONACCI-INPUT.
-            MOVE 1 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.            
-
-        THREE-TEST.
-            MOVE 3 TO FIBONACCI-INPUT.
-            MOVE 2 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        FOUR-TEST.
-            MOVE 4 TO FIBONACCI-INPUT.
-            MOVE 3 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        FIVE-TEST.
-            MOVE 5 TO FIBONACCI-INPUT.
-            MOVE 5 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        SIX-TEST.
-            MOVE 6 TO FIBONACCI-INPUT.
-            MOVE 8 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        SEVEN-TEST.
-            MOVE 7 TO FIBONACCI-INPUT.
-            MOVE 13 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        FIFTEEN-TEST.
-            MOVE 15 TO FIBONACCI-INPUT.
-            MOVE 610 TO EXPECTED-OUTPUT.
-            PERFORM CALL-FIBONACCI.
-
-        PERFORM DISPLAY-RESULTS.
-
-        STOP RUN.
-
-        CALL-FIBONACCI.
-            MOVE 0 TO FIBONACCI-OUTPUT.
-            CALL 'FIBONACCI' USING FIBONACCI.
-            PERFORM ASSERT-RESULT.
-
-        ASSERT-RESULT.
-            IF FIBONACCI-OUTPUT EQUAL EXPECTED-OUTPUT
-                DISPLAY '.' WITH NO ADVANCING
-                ADD 1 TO PASSED-TESTS
-            ELSE
-                DISPLAY 'F' WITH NO ADVANCING
-                DISPLAY SPACE
-                DISPLAY 'EXPECTED ' EXPECTED-OUTPUT 
-                        ' GOT ' FIBONACCI-OUTPUT
-                ADD 1 TO FAILED-TESTS
-            END-IF.
-
-        DISPLAY-RESULTS.
-            DISPLAY SPACE.
-            DISPLAY PASSED-TESTS ' PASSED TESTS'.
-            IF FAILED-TESTS GREATER ZERO
-                DISPLAY FAILED-TESTS ' FAILED TESTS'
-            END-IF.
+000010*****************************************************************
+000020* PROGRAM-ID.  FIBONACCI-TESTS
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN. 08/09/2026
+000060* DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* REMARKS.     REGRESSION TEST HARNESS FOR THE FIBONACCI
+000090*              SUBPROGRAM.  TEST CASES ARE DATA, NOT CODE - THEY
+000100*              ARE READ FROM TEST-CASE-FILE SO A NEW REGRESSION
+000110*              CASE CAN BE ADDED TO THE TEST DECK WITHOUT A
+000120*              PROGRAM CHANGE.
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150*   08/09/2026 DKO  ORIGINAL PROGRAM - NINE HARDCODED PARAGRAPHS.
+000160*   08/09/2026 DKO  REPLACED THE HARDCODED TEST PARAGRAPHS WITH A
+000170*                    DATA-DRIVEN LOOP OVER TEST-CASE-FILE.
+000180*   08/09/2026 DKO  APPEND A DATED AUDIT LOG RECORD (COUNTS AND
+000190*                    FAILING TEST IDS) TO AUDITLOG EACH RUN.
+000200*   08/09/2026 DKO  REPLACED THE SYSOUT DOT-PROGRESS DISPLAY WITH
+000210*                    A PRINTED REPORT (TESTRPT) CARRYING A
+000220*                    HEADER, ONE DETAIL LINE PER FAILING TEST, AND
+000230*                    A TOTALS FOOTER.
+000240*   08/09/2026 DKO  ADDED A RECONCILIATION SECTION COMPARING THIS
+000250*                    RUN'S FAILURE COUNT AND FAILING TEST IDS
+000260*                    AGAINST THE LAST RECORD ON AUDITLOG AND
+000270*                    FLAGGING ANY UNEXPECTED CHANGE.
+000280*****************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. FIBONACCI-TESTS.
+000310 AUTHOR. D. OKAFOR.
+000320 INSTALLATION. APPLICATION DEVELOPMENT.
+000330 DATE-WRITTEN. 08/09/2026.
+000340 DATE-COMPILED.
+
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT TEST-CASE-FILE ASSIGN TO 'TESTCASE'
+000390         ORGANIZATION IS LINE SEQUENTIAL.
+000400     SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG'
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000430     SELECT REPORT-FILE ASSIGN TO 'TESTRPT'
+000440         ORGANIZATION IS LINE SEQUENTIAL.
+
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  TEST-CASE-FILE.
+000480 COPY FIBONACCI-TESTCASE.
+000490 FD  AUDIT-LOG-FILE.
+000500 COPY FIBONACCI-AUDIT.
+000510 FD  REPORT-FILE.
+000520 COPY FIBONACCI-RPTLINE.
+
+000530 WORKING-STORAGE SECTION.
+000540 COPY FIBONACCI-RECORD.
+000550 01  EXPECTED-OUTPUT               PIC 9(10) VALUE ZERO.
+000560 01  WS-CURRENT-TEST-ID            PIC X(10) VALUE SPACE.
+000570 01  TEST-RESULTS.
+000580     05  PASSED-TESTS              PIC 9(03) VALUE ZERO.
+000590     05  FAILED-TESTS              PIC 9(03) VALUE ZERO.
+000600 01  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+000610     88  WS-END-OF-TEST-CASES              VALUE 'Y'.
+000620     88  WS-NOT-END-OF-TEST-CASES          VALUE 'N'.
+000630 01  WS-RUN-DATE                   PIC 9(08) VALUE ZERO.
+000640 01  WS-RUN-TIME                   PIC 9(06) VALUE ZERO.
+000650 01  WS-FAILED-TEST-IDS            PIC X(80) VALUE SPACES.
+000660 01  WS-STRING-PTR                 PIC 9(03) COMP VALUE 1.
+000670 01  WS-AUDIT-FILE-STATUS          PIC X(02) VALUE '00'.
+000680     88  WS-AUDIT-FILE-NOT-FOUND         VALUE '35'.
+000690 01  WS-RPT-EXPECTED               PIC Z(9)9.
+000700 01  WS-RPT-GOT                    PIC Z(9)9.
+000710 01  WS-PRIOR-FAILED-COUNT         PIC 9(03) VALUE ZERO.
+000720 01  WS-PRIOR-FAILED-TEST-IDS      PIC X(80) VALUE SPACES.
+000730 01  WS-PRIOR-RUN-SW               PIC X(01) VALUE 'N'.
+000740     88  WS-PRIOR-RUN-FOUND               VALUE 'Y'.
+000750     88  WS-PRIOR-RUN-NOT-FOUND           VALUE 'N'.
+000760 01  WS-RECON-EOF-SW               PIC X(01) VALUE 'N'.
+000770     88  WS-RECON-END-OF-AUDIT            VALUE 'Y'.
+000780     88  WS-RECON-NOT-END-OF-AUDIT        VALUE 'N'.
+
+000790 PROCEDURE DIVISION.
+
+000800 0000-MAINLINE.
+000810     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000820     PERFORM 2000-PROCESS-TEST-CASE THRU 2000-EXIT
+000830         UNTIL WS-END-OF-TEST-CASES.
+000840     PERFORM 8300-RECONCILE-WITH-PRIOR-RUN THRU 8300-EXIT.
+000850     PERFORM 8000-WRITE-REPORT-FOOTER THRU 8000-EXIT.
+000860     PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-EXIT.
+000870     CLOSE TEST-CASE-FILE.
+000880     STOP RUN.
+
+000890*-----------------------------------------------------------------
+000900* 1000-INITIALIZE - OPEN THE TEST CASE AND REPORT FILES, PRINT
+000910* THE REPORT HEADER, AND PRIME THE READ.
+000920*-----------------------------------------------------------------
+000930 1000-INITIALIZE.
+000940     MOVE 'N' TO WS-EOF-SW.
+000950     MOVE ZERO TO PASSED-TESTS.
+000960     MOVE ZERO TO FAILED-TESTS.
+000970     OPEN INPUT TEST-CASE-FILE.
+000980     OPEN OUTPUT REPORT-FILE.
+000990     PERFORM 1200-WRITE-REPORT-HEADER THRU 1200-EXIT.
+001000     PERFORM 1100-READ-TEST-CASE THRU 1100-EXIT.
+001010 1000-EXIT.
+001020     EXIT.
+
+001030*-----------------------------------------------------------------
+001040* 1200-WRITE-REPORT-HEADER - PRINT THE REPORT TITLE AND RUN DATE.
+001050*-----------------------------------------------------------------
+001060 1200-WRITE-REPORT-HEADER.
+001070     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001080     MOVE SPACES TO REPORT-LINE.
+001090     STRING 'FIBONACCI-TESTS REGRESSION REPORT - RUN DATE '
+001100             DELIMITED BY SIZE
+001110             WS-RUN-DATE DELIMITED BY SIZE
+001120         INTO RPT-LINE-TEXT
+001130     END-STRING.
+001140     WRITE REPORT-LINE.
+001150     MOVE SPACES TO REPORT-LINE.
+001160     WRITE REPORT-LINE.
+001170 1200-EXIT.
+001180     EXIT.
+
+001190 1100-READ-TEST-CASE.
+001200     READ TEST-CASE-FILE
+001210         AT END
+001220             SET WS-END-OF-TEST-CASES TO TRUE
+001230     END-READ.
+001240 1100-EXIT.
+001250     EXIT.
+
+001260*-----------------------------------------------------------------
+001270* 2000-PROCESS-TEST-CASE - RUN ONE TEST CASE AND READ THE NEXT.
+001280*-----------------------------------------------------------------
+001290 2000-PROCESS-TEST-CASE.
+001300     MOVE TC-TEST-ID TO WS-CURRENT-TEST-ID.
+001310     MOVE TC-INPUT TO FIBONACCI-INPUT.
+001320     MOVE TC-EXPECTED-OUTPUT TO EXPECTED-OUTPUT.
+001330     PERFORM 3000-CALL-FIBONACCI THRU 3000-EXIT.
+001340     PERFORM 1100-READ-TEST-CASE THRU 1100-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+
+001370 3000-CALL-FIBONACCI.
+001380     MOVE ZERO TO FIBONACCI-OUTPUT.
+001390     CALL 'FIBONACCI' USING FIBONACCI.
+001400     PERFORM 4000-ASSERT-RESULT THRU 4000-EXIT.
+001410 3000-EXIT.
+001420     EXIT.
+
+001430 4000-ASSERT-RESULT.
+001440     IF FIBONACCI-OUTPUT EQUAL EXPECTED-OUTPUT
+001450         ADD 1 TO PASSED-TESTS
+001460     ELSE
+001470         ADD 1 TO FAILED-TESTS
+001480         PERFORM 4100-APPEND-FAILED-ID THRU 4100-EXIT
+001490         PERFORM 4200-WRITE-REPORT-DETAIL THRU 4200-EXIT
+001500     END-IF.
+001510 4000-EXIT.
+001520     EXIT.
+
+001530*-----------------------------------------------------------------
+001540* 4100-APPEND-FAILED-ID - RECORD THIS TEST'S ID IN THE LIST OF
+001550* FAILURES CARRIED FORWARD INTO THE AUDIT LOG RECORD.
+001560*-----------------------------------------------------------------
+001570 4100-APPEND-FAILED-ID.
+001580     STRING WS-CURRENT-TEST-ID DELIMITED BY SPACE
+001590             ' ' DELIMITED BY SIZE
+001600         INTO WS-FAILED-TEST-IDS
+001610         WITH POINTER WS-STRING-PTR
+001620         ON OVERFLOW
+001630             CONTINUE
+001640     END-STRING.
+001650 4100-EXIT.
+001660     EXIT.
+
+001670*-----------------------------------------------------------------
+001680* 4200-WRITE-REPORT-DETAIL - PRINT ONE FAILURE LINE SHOWING THE
+001690* TEST ID, THE EXPECTED VALUE, AND THE VALUE FIBONACCI RETURNED.
+001700*-----------------------------------------------------------------
+001710 4200-WRITE-REPORT-DETAIL.
+001720     MOVE EXPECTED-OUTPUT TO WS-RPT-EXPECTED.
+001730     MOVE FIBONACCI-OUTPUT TO WS-RPT-GOT.
+001740     MOVE SPACES TO REPORT-LINE.
+001750     STRING '  FAILED  ' DELIMITED BY SIZE
+001760             WS-CURRENT-TEST-ID DELIMITED BY SIZE
+001770             '  EXPECTED ' DELIMITED BY SIZE
+001780             WS-RPT-EXPECTED DELIMITED BY SIZE
+001790             '  GOT ' DELIMITED BY SIZE
+001800             WS-RPT-GOT DELIMITED BY SIZE
+001810         INTO RPT-LINE-TEXT
+001820     END-STRING.
+001830     WRITE REPORT-LINE.
+001840 4200-EXIT.
+001850     EXIT.
+
+001860*-----------------------------------------------------------------
+001870* 8300-RECONCILE-WITH-PRIOR-RUN - COMPARE THIS RUN'S RESULTS
+001880* AGAINST THE LAST RUN RECORDED ON AUDITLOG, BEFORE THIS RUN'S
+001890* OWN RECORD IS APPENDED, AND PRINT WHETHER ANYTHING CHANGED.
+001900*-----------------------------------------------------------------
+001910 8300-RECONCILE-WITH-PRIOR-RUN.
+001920     SET WS-PRIOR-RUN-NOT-FOUND TO TRUE.
+001930     MOVE 'N' TO WS-RECON-EOF-SW.
+001940     OPEN INPUT AUDIT-LOG-FILE.
+001950     IF WS-AUDIT-FILE-NOT-FOUND
+001960         CONTINUE
+001970     ELSE
+001980         PERFORM 8310-READ-PRIOR-AUDIT-RECORD THRU 8310-EXIT
+001990         PERFORM 8320-CAPTURE-PRIOR-AUDIT-RECORD THRU 8320-EXIT
+002000             UNTIL WS-RECON-END-OF-AUDIT
+002010         CLOSE AUDIT-LOG-FILE
+002020     END-IF.
+002030     PERFORM 8330-WRITE-RECONCILIATION THRU 8330-EXIT.
+002040 8300-EXIT.
+002050     EXIT.
+
+002060 8310-READ-PRIOR-AUDIT-RECORD.
+002070     READ AUDIT-LOG-FILE
+002080         AT END
+002090             SET WS-RECON-END-OF-AUDIT TO TRUE
+002100     END-READ.
+002110 8310-EXIT.
+002120     EXIT.
+
+002130*-----------------------------------------------------------------
+002140* 8320-CAPTURE-PRIOR-AUDIT-RECORD - KEEP THE MOST RECENT AUDIT
+002150* RECORD SEEN AS THE PRIOR RUN, THEN READ ON TOWARD END OF FILE.
+002160*-----------------------------------------------------------------
+002170 8320-CAPTURE-PRIOR-AUDIT-RECORD.
+002180     SET WS-PRIOR-RUN-FOUND TO TRUE.
+002190     MOVE AL-FAILED-COUNT TO WS-PRIOR-FAILED-COUNT.
+002200     MOVE AL-FAILED-TEST-IDS TO WS-PRIOR-FAILED-TEST-IDS.
+002210     PERFORM 8310-READ-PRIOR-AUDIT-RECORD THRU 8310-EXIT.
+002220 8320-EXIT.
+002230     EXIT.
+
+002240*-----------------------------------------------------------------
+002250* 8330-WRITE-RECONCILIATION - PRINT WHETHER THIS RUN'S FAILURE
+002260* COUNT AND FAILING TEST IDS MATCH THE PRIOR RUN'S.
+002270*-----------------------------------------------------------------
+002280 8330-WRITE-RECONCILIATION.
+002290     MOVE SPACES TO REPORT-LINE.
+002300     IF WS-PRIOR-RUN-NOT-FOUND
+002310         MOVE 'RECONCILIATION - NO PRIOR RUN ON FILE'
+002320             TO RPT-LINE-TEXT
+002330         WRITE REPORT-LINE
+002340     ELSE
+002350         IF FAILED-TESTS = WS-PRIOR-FAILED-COUNT
+002360                 AND WS-FAILED-TEST-IDS = WS-PRIOR-FAILED-TEST-IDS
+002370             MOVE 'RECONCILIATION - NO CHANGE FROM PRIOR RUN'
+002380                 TO RPT-LINE-TEXT
+002390             WRITE REPORT-LINE
+002400         ELSE
+002410             STRING 'RECONCILIATION - UNEXPECTED CHANGE FROM '
+002420                     DELIMITED BY SIZE
+002430                     'PRIOR RUN' DELIMITED BY SIZE
+002440                 INTO RPT-LINE-TEXT
+002450             END-STRING
+002460             WRITE REPORT-LINE
+002470             PERFORM 8340-WRITE-RECON-DETAIL THRU 8340-EXIT
+002480         END-IF
+002490     END-IF.
+002500 8330-EXIT.
+002510     EXIT.
+
+002520*-----------------------------------------------------------------
+002530* 8340-WRITE-RECON-DETAIL - SHOW THE PRIOR AND CURRENT FAILURE
+002540* COUNTS SIDE BY SIDE.
+002550*-----------------------------------------------------------------
+002560 8340-WRITE-RECON-DETAIL.
+002570     MOVE WS-PRIOR-FAILED-COUNT TO WS-RPT-EXPECTED.
+002580     MOVE FAILED-TESTS TO WS-RPT-GOT.
+002590     MOVE SPACES TO REPORT-LINE.
+002600     STRING '  PRIOR FAILED ' DELIMITED BY SIZE
+002610             WS-RPT-EXPECTED DELIMITED BY SIZE
+002620             '  CURRENT FAILED ' DELIMITED BY SIZE
+002630             WS-RPT-GOT DELIMITED BY SIZE
+002640         INTO RPT-LINE-TEXT
+002650     END-STRING.
+002660     WRITE REPORT-LINE.
+002670 8340-EXIT.
+002680     EXIT.
+
+002690*-----------------------------------------------------------------
+002700* 8000-WRITE-REPORT-FOOTER - PRINT THE TOTALS LINE AND CLOSE THE
+002710* REPORT.
+002720*-----------------------------------------------------------------
+002730 8000-WRITE-REPORT-FOOTER.
+002740     MOVE SPACES TO REPORT-LINE.
+002750     WRITE REPORT-LINE.
+002760     MOVE SPACES TO REPORT-LINE.
+002770     STRING 'TOTALS -  PASSED ' DELIMITED BY SIZE
+002780             PASSED-TESTS DELIMITED BY SIZE
+002790             '  FAILED ' DELIMITED BY SIZE
+002800             FAILED-TESTS DELIMITED BY SIZE
+002810         INTO RPT-LINE-TEXT
+002820     END-STRING.
+002830     WRITE REPORT-LINE.
+002840     CLOSE REPORT-FILE.
+002850 8000-EXIT.
+002860     EXIT.
+
+002870*-----------------------------------------------------------------
+002880* 9000-WRITE-AUDIT-LOG - APPEND A PERMANENT RECORD OF THIS RUN
+002890* (RUN DATE/TIME, PASSED/FAILED COUNTS, AND WHICH TEST IDS
+002900* FAILED) TO THE AUDIT LOG FILE FOR LATER PROOF OF TESTING.
+002910*-----------------------------------------------------------------
+002920 9000-WRITE-AUDIT-LOG.
+002930     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002940     ACCEPT WS-RUN-TIME FROM TIME.
+002950     MOVE WS-RUN-DATE TO AL-RUN-DATE.
+002960     MOVE WS-RUN-TIME TO AL-RUN-TIME.
+002970     MOVE PASSED-TESTS TO AL-PASSED-COUNT.
+002980     MOVE FAILED-TESTS TO AL-FAILED-COUNT.
+002990     MOVE WS-FAILED-TEST-IDS TO AL-FAILED-TEST-IDS.
+003000     OPEN EXTEND AUDIT-LOG-FILE.
+003010     IF WS-AUDIT-FILE-NOT-FOUND
+003020         OPEN OUTPUT AUDIT-LOG-FILE
+003030     END-IF.
+003040     WRITE AUDIT-LOG-RECORD.
+003050     CLOSE AUDIT-LOG-FILE.
+003060 9000-EXIT.
+003070     EXIT.
