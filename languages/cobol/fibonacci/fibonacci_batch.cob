@@ -0,0 +1,341 @@
+000010*****************************************************************
+000020* PROGRAM-ID.  FIBONACCI-BATCH
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN. 08/09/2026
+000060* DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* REMARKS.     PRODUCTION BATCH DRIVER FOR THE FIBONACCI
+000090*              SUBPROGRAM.  READS ONE REQUEST-ID/INDEX PAIR PER
+000100*              RECORD FROM REQUEST-FILE, CALLS FIBONACCI, AND
+000110*              WRITES THE RESULT BACK OUT KEYED BY REQUEST-ID.
+000120*-----------------------------------------------------------------
+000130* MODIFICATION HISTORY
+000140*   08/09/2026 DKO  ORIGINAL PROGRAM.
+000150*   08/09/2026 DKO  ADDED 2100-VALIDATE-INPUT TO REJECT
+000160*                    NON-NUMERIC OR OUT-OF-RANGE INDEX VALUES
+000170*                    INSTEAD OF PASSING THEM TO FIBONACCI.
+000180*   08/09/2026 DKO  ADDED CHECKPOINT/RESTART.  THE LAST
+000190*                    REQUEST-ID SUCCESSFULLY PROCESSED IS KEPT
+000200*                    IN CHECKPOINT-FILE SO A RESTARTED RUN SKIPS
+000210*                    PAST WORK ALREADY DONE INSTEAD OF
+000220*                    REPROCESSING AND DOUBLE-POSTING RESULTS.
+000230*   08/09/2026 DKO  ADDED A RESULT CACHE KEYED BY FIBONACCI INDEX
+000240*                    SO REPEATED REQUESTS FOR THE SAME INDEX ARE
+000250*                    SATISFIED FROM CACHE-FILE INSTEAD OF CALLING
+000260*                    FIBONACCI AGAIN.
+000270*   08/09/2026 DKO  CLEAR CHECKPOINT-FILE IN 8000-TERMINATE ONCE A
+000280*                    RUN REACHES END OF FILE ON ITS OWN, SO A
+000290*                    CHECKPOINT LEFT BY A COMPLETED RUN CANNOT BE
+000300*                    MISTAKEN FOR A RESTART BY THE NEXT JOB.
+000310*   08/09/2026 DKO  ABEND IF A CHECKPOINTED REQUEST-ID IS NEVER
+000320*                    FOUND IN REQUEST-FILE INSTEAD OF FALLING
+000330*                    THROUGH TO A CLEAN-LOOKING EMPTY RUN.
+000340*                    CHECKPOINT-FILE IS NOW OPENED ONCE FOR THE
+000350*                    WHOLE RUN AND APPENDED TO PER REQUEST RATHER
+000360*                    THAN OPENED AND CLOSED FOR EVERY RECORD.
+000370*   08/09/2026 DKO  MOVED THE CHECKPOINT-FILE OPEN OUTPUT (WHICH
+000380*                    TRUNCATES THE FILE) TO AFTER THE CHECKPOINT
+000390*                    REQUEST-ID HAS BEEN CONFIRMED AGAINST
+000400*                    REQUEST-FILE, SO AN ABEND ON A MISMATCHED
+000410*                    CHECKPOINT NO LONGER DESTROYS THE RESTART
+000420*                    INFORMATION IT WAS TRYING TO PROTECT.
+000430*****************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID. FIBONACCI-BATCH.
+000460 AUTHOR. D. OKAFOR.
+000470 INSTALLATION. APPLICATION DEVELOPMENT.
+000480 DATE-WRITTEN. 08/09/2026.
+000490 DATE-COMPILED.
+
+000500 ENVIRONMENT DIVISION.
+000510 INPUT-OUTPUT SECTION.
+000520 FILE-CONTROL.
+000530     SELECT REQUEST-FILE ASSIGN TO 'FIBREQ'
+000540         ORGANIZATION IS LINE SEQUENTIAL.
+000550     SELECT RESULT-FILE ASSIGN TO 'FIBRES'
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-RESULT-FILE-STATUS.
+000580     SELECT CHECKPOINT-FILE ASSIGN TO 'FIBCKPT'
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000610     SELECT CACHE-FILE ASSIGN TO 'FIBCACHE'
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS DYNAMIC
+000640         RECORD KEY IS CACHE-INDEX
+000650         FILE STATUS IS WS-CACHE-FILE-STATUS.
+
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  REQUEST-FILE.
+000690 COPY FIBONACCI-REQUEST.
+000700 FD  RESULT-FILE.
+000710 COPY FIBONACCI-RESULT.
+000720 FD  CHECKPOINT-FILE.
+000730 COPY FIBONACCI-CHECKPOINT.
+000740 FD  CACHE-FILE.
+000750 COPY FIBONACCI-CACHE.
+
+000760 WORKING-STORAGE SECTION.
+000770 COPY FIBONACCI-RECORD.
+000780 01  WS-EOF-SW                     PIC X(01) VALUE 'N'.
+000790     88  WS-END-OF-REQUESTS                VALUE 'Y'.
+000800     88  WS-NOT-END-OF-REQUESTS            VALUE 'N'.
+000810 01  WS-REQUEST-COUNT              PIC 9(07) COMP VALUE ZERO.
+000820 01  WS-VALID-SW                   PIC X(01) VALUE 'Y'.
+000830     88  WS-INPUT-VALID                    VALUE 'Y'.
+000840     88  WS-INPUT-INVALID                  VALUE 'N'.
+000850 01  WS-RESULT-FILE-STATUS         PIC X(02) VALUE SPACES.
+000860     88  WS-RESULT-FILE-NOT-FOUND          VALUE '35'.
+000870 01  WS-CKPT-FILE-STATUS           PIC X(02) VALUE SPACES.
+000880     88  WS-CKPT-FILE-NOT-FOUND            VALUE '35'.
+000890 01  WS-LAST-CHECKPOINT-ID         PIC X(10) VALUE SPACES.
+000900 01  WS-SKIPPING-SW                PIC X(01) VALUE 'N'.
+000910     88  WS-SKIPPING-TO-CHECKPOINT         VALUE 'Y'.
+000920     88  WS-NOT-SKIPPING-TO-CHECKPOINT     VALUE 'N'.
+000930 01  WS-CKPT-EOF-SW                PIC X(01) VALUE 'N'.
+000940     88  WS-CKPT-END-OF-FILE               VALUE 'Y'.
+000950     88  WS-CKPT-NOT-END-OF-FILE           VALUE 'N'.
+000960 01  WS-CACHE-FILE-STATUS          PIC X(02) VALUE SPACES.
+000970     88  WS-CACHE-FILE-NOT-FOUND           VALUE '35'.
+000980 01  WS-CACHE-SW                   PIC X(01) VALUE 'N'.
+000990     88  WS-CACHE-HIT                      VALUE 'Y'.
+001000     88  WS-CACHE-MISS                     VALUE 'N'.
+
+001010 PROCEDURE DIVISION.
+
+001020 0000-MAINLINE.
+001030     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001040     PERFORM 2000-PROCESS-REQUEST THRU 2000-EXIT
+001050         UNTIL WS-END-OF-REQUESTS.
+001060     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001070     STOP RUN.
+
+001080*-----------------------------------------------------------------
+001090* 1000-INITIALIZE - OPEN THE REQUEST, RESULT, AND CHECKPOINT
+001100* FILES, THEN SKIP THE REQUEST FILE AHEAD TO WHERE THE LAST RUN
+001110* LEFT OFF SO A RESTART DOES NOT REPROCESS COMPLETED REQUESTS.
+001120*-----------------------------------------------------------------
+001130 1000-INITIALIZE.
+001140     MOVE 'N' TO WS-EOF-SW.
+001150     OPEN INPUT REQUEST-FILE.
+001160     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT.
+001170     IF WS-LAST-CHECKPOINT-ID = SPACES
+001180         OPEN OUTPUT RESULT-FILE
+001190     ELSE
+001200         OPEN EXTEND RESULT-FILE
+001210         IF WS-RESULT-FILE-NOT-FOUND
+001220             OPEN OUTPUT RESULT-FILE
+001230         END-IF
+001240         SET WS-SKIPPING-TO-CHECKPOINT TO TRUE
+001250     END-IF.
+001260     PERFORM 1100-READ-REQUEST THRU 1100-EXIT.
+001270     PERFORM 1200-SKIP-TO-CHECKPOINT THRU 1200-EXIT
+001280         UNTIL WS-END-OF-REQUESTS
+001290         OR WS-NOT-SKIPPING-TO-CHECKPOINT.
+001300     IF WS-SKIPPING-TO-CHECKPOINT
+001310         PERFORM 1250-CHECKPOINT-NOT-FOUND THRU 1250-EXIT
+001320     END-IF.
+001330     OPEN OUTPUT CHECKPOINT-FILE.
+001340     OPEN I-O CACHE-FILE.
+001350     IF WS-CACHE-FILE-NOT-FOUND
+001360         OPEN OUTPUT CACHE-FILE
+001370         CLOSE CACHE-FILE
+001380         OPEN I-O CACHE-FILE
+001390     END-IF.
+001400 1000-EXIT.
+001410     EXIT.
+
+001420*-----------------------------------------------------------------
+001430* 1050-READ-CHECKPOINT - RECOVER THE REQUEST-ID OF THE LAST
+001440* REQUEST SUCCESSFULLY PROCESSED BY A PRIOR RUN, IF ANY.
+001450* CHECKPOINT-FILE IS APPENDED TO ONCE PER REQUEST DURING A RUN
+001460* RATHER THAN REWRITTEN, SO THE MOST RECENT CHECKPOINT IS
+001470* WHICHEVER RECORD IS READ LAST, NOT THE FIRST.
+001480*-----------------------------------------------------------------
+001490 1050-READ-CHECKPOINT.
+001500     MOVE SPACES TO WS-LAST-CHECKPOINT-ID.
+001510     MOVE 'N' TO WS-CKPT-EOF-SW.
+001520     OPEN INPUT CHECKPOINT-FILE.
+001530     IF WS-CKPT-FILE-NOT-FOUND
+001540         CONTINUE
+001550     ELSE
+001560         PERFORM 1055-READ-NEXT-CHECKPOINT THRU 1055-EXIT
+001570             UNTIL WS-CKPT-END-OF-FILE
+001580         CLOSE CHECKPOINT-FILE
+001590     END-IF.
+001600 1050-EXIT.
+001610     EXIT.
+
+001620*-----------------------------------------------------------------
+001630* 1055-READ-NEXT-CHECKPOINT - CAPTURE THIS CHECKPOINT RECORD AS
+001640* THE MOST RECENT SEEN SO FAR, THEN READ ON TOWARD END OF FILE.
+001650*-----------------------------------------------------------------
+001660 1055-READ-NEXT-CHECKPOINT.
+001670     READ CHECKPOINT-FILE
+001680         AT END
+001690             SET WS-CKPT-END-OF-FILE TO TRUE
+001700         NOT AT END
+001710             MOVE CKPT-LAST-REQUEST-ID TO WS-LAST-CHECKPOINT-ID
+001720     END-READ.
+001730 1055-EXIT.
+001740     EXIT.
+
+001750 1100-READ-REQUEST.
+001760     READ REQUEST-FILE
+001770         AT END
+001780             SET WS-END-OF-REQUESTS TO TRUE
+001790     END-READ.
+001800 1100-EXIT.
+001810     EXIT.
+
+001820*-----------------------------------------------------------------
+001830* 1200-SKIP-TO-CHECKPOINT - BYPASS REQUESTS ALREADY POSTED BY THE
+001840* PRIOR RUN.  STOPS AS SOON AS THE CHECKPOINTED REQUEST-ID IS
+001850* SEEN, SO THE NEXT READ PICKS UP THE FIRST UNPROCESSED REQUEST.
+001860*-----------------------------------------------------------------
+001870 1200-SKIP-TO-CHECKPOINT.
+001880     IF REQ-REQUEST-ID = WS-LAST-CHECKPOINT-ID
+001890         SET WS-NOT-SKIPPING-TO-CHECKPOINT TO TRUE
+001900     END-IF.
+001910     PERFORM 1100-READ-REQUEST THRU 1100-EXIT.
+001920 1200-EXIT.
+001930     EXIT.
+
+001940*-----------------------------------------------------------------
+001950* 1250-CHECKPOINT-NOT-FOUND - THE SKIP LOOP RAN TO END OF FILE
+001960* WITHOUT EVER SEEING THE CHECKPOINTED REQUEST-ID, SO THIS
+001970* REQUEST-FILE DOES NOT MATCH THE RUN THE CHECKPOINT CAME FROM.
+001980* ABEND RATHER THAN FALL INTO 8000-TERMINATE AND REPORT A
+001990* MISMATCHED FILE AS A CLEAN, EMPTY RUN.
+002000*-----------------------------------------------------------------
+002010 1250-CHECKPOINT-NOT-FOUND.
+002020     DISPLAY 'FIBONACCI-BATCH ABEND - CHECKPOINT REQUEST-ID '
+002030             WS-LAST-CHECKPOINT-ID
+002040             ' NOT FOUND IN REQUEST-FILE'.
+002050     CLOSE REQUEST-FILE.
+002060     CLOSE RESULT-FILE.
+002070     MOVE 16 TO RETURN-CODE.
+002080     STOP RUN.
+002090 1250-EXIT.
+002100     EXIT.
+
+002110*-----------------------------------------------------------------
+002120* 2000-PROCESS-REQUEST - COMPUTE ONE REQUEST'S RESULT, WRITE IT,
+002130* AND READ THE NEXT REQUEST.
+002140*-----------------------------------------------------------------
+002150 2000-PROCESS-REQUEST.
+002160     MOVE REQ-REQUEST-ID TO RES-REQUEST-ID.
+002170     PERFORM 2100-VALIDATE-INPUT THRU 2100-EXIT.
+002180     IF WS-INPUT-VALID
+002190         MOVE REQ-INPUT TO FIBONACCI-INPUT
+002200         PERFORM 3000-CALL-FIBONACCI THRU 3000-EXIT
+002210         MOVE FIBONACCI-OUTPUT TO RES-OUTPUT
+002220         MOVE FIBONACCI-OVERFLOW-IND TO RES-OVERFLOW-IND
+002230         SET RES-STATUS-OK TO TRUE
+002240     ELSE
+002250         MOVE ZERO TO RES-OUTPUT
+002260         MOVE 'N' TO RES-OVERFLOW-IND
+002270         SET RES-STATUS-REJECTED TO TRUE
+002280     END-IF.
+002290     WRITE RESULT-RECORD.
+002300     ADD 1 TO WS-REQUEST-COUNT.
+002310     PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT.
+002320     PERFORM 1100-READ-REQUEST THRU 1100-EXIT.
+002330 2000-EXIT.
+002340     EXIT.
+
+002350*-----------------------------------------------------------------
+002360* 2100-VALIDATE-INPUT - REJECT A REQUEST WHOSE INDEX IS NOT
+002370* NUMERIC, RATHER THAN LETTING GARBAGE FLOW INTO THE CALL TO
+002380* FIBONACCI.
+002390*-----------------------------------------------------------------
+002400 2100-VALIDATE-INPUT.
+002410     SET WS-INPUT-VALID TO TRUE.
+002420     IF REQ-INPUT NOT NUMERIC
+002430         SET WS-INPUT-INVALID TO TRUE
+002440         DISPLAY 'FIBONACCI-BATCH REJECTED ' REQ-REQUEST-ID
+002450                 ' - INVALID INDEX'
+002460     END-IF.
+002470 2100-EXIT.
+002480     EXIT.
+
+002490*-----------------------------------------------------------------
+002500* 2200-WRITE-CHECKPOINT - APPEND THIS REQUEST-ID TO CHECKPOINT-
+002510* FILE AS THE LAST ONE SUCCESSFULLY POSTED, SO A RESTART RESUMES
+002520* AFTER IT.  CHECKPOINT-FILE IS OPENED ONCE FOR THE WHOLE RUN IN
+002530* 1000-INITIALIZE AND CLOSED ONCE IN 8000-TERMINATE, SO A HIGH-
+002540* VOLUME RUN IS NOT PAYING AN OPEN/CLOSE CYCLE PER REQUEST.
+002550*-----------------------------------------------------------------
+002560 2200-WRITE-CHECKPOINT.
+002570     MOVE REQ-REQUEST-ID TO CKPT-LAST-REQUEST-ID.
+002580     WRITE CHECKPOINT-RECORD.
+002590 2200-EXIT.
+002600     EXIT.
+
+002610*-----------------------------------------------------------------
+002620* 3000-CALL-FIBONACCI - SATISFY THIS INDEX FROM CACHE-FILE WHEN
+002630* POSSIBLE, OTHERWISE CALL FIBONACCI AND CACHE THE RESULT FOR THE
+002640* NEXT REQUEST THAT ASKS FOR THE SAME INDEX.
+002650*-----------------------------------------------------------------
+002660 3000-CALL-FIBONACCI.
+002670     MOVE ZERO TO FIBONACCI-OUTPUT.
+002680     PERFORM 3100-LOOKUP-CACHE THRU 3100-EXIT.
+002690     IF WS-CACHE-MISS
+002700         CALL 'FIBONACCI' USING FIBONACCI
+002710         PERFORM 3200-STORE-CACHE THRU 3200-EXIT
+002720     END-IF.
+002730 3000-EXIT.
+002740     EXIT.
+
+002750*-----------------------------------------------------------------
+002760* 3100-LOOKUP-CACHE - LOOK FOR A PREVIOUSLY COMPUTED RESULT FOR
+002770* THIS INDEX.
+002780*-----------------------------------------------------------------
+002790 3100-LOOKUP-CACHE.
+002800     MOVE FIBONACCI-INPUT TO CACHE-INDEX.
+002810     SET WS-CACHE-MISS TO TRUE.
+002820     READ CACHE-FILE
+002830         INVALID KEY
+002840             SET WS-CACHE-MISS TO TRUE
+002850         NOT INVALID KEY
+002860             SET WS-CACHE-HIT TO TRUE
+002870             MOVE CACHE-OUTPUT TO FIBONACCI-OUTPUT
+002880             MOVE CACHE-OVERFLOW-IND TO FIBONACCI-OVERFLOW-IND
+002890     END-READ.
+002900 3100-EXIT.
+002910     EXIT.
+
+002920*-----------------------------------------------------------------
+002930* 3200-STORE-CACHE - REMEMBER THIS INDEX'S RESULT FOR THE NEXT
+002940* REQUEST THAT ASKS FOR IT.
+002950*-----------------------------------------------------------------
+002960 3200-STORE-CACHE.
+002970     MOVE FIBONACCI-INPUT TO CACHE-INDEX.
+002980     MOVE FIBONACCI-OUTPUT TO CACHE-OUTPUT.
+002990     MOVE FIBONACCI-OVERFLOW-IND TO CACHE-OVERFLOW-IND.
+003000     WRITE CACHE-RECORD
+003010         INVALID KEY
+003020             CONTINUE
+003030     END-WRITE.
+003040 3200-EXIT.
+003050     EXIT.
+
+003060*-----------------------------------------------------------------
+003070* 8000-TERMINATE - CLOSE FILES AND REPORT THE VOLUME PROCESSED.
+003080* THIS PARAGRAPH IS ONLY REACHED AFTER REQUEST-FILE HAS RUN TO
+003090* END OF FILE NATURALLY, SO THE CHECKPOINT IS CLEARED HERE - A
+003100* COMPLETED RUN MUST NOT LEAVE A CHECKPOINT BEHIND FOR THE NEXT
+003110* JOB'S REQUEST-FILE TO BE MISTAKEN AGAINST.
+003120*-----------------------------------------------------------------
+003130 8000-TERMINATE.
+003140     CLOSE REQUEST-FILE.
+003150     CLOSE RESULT-FILE.
+003160     CLOSE CACHE-FILE.
+003170     CLOSE CHECKPOINT-FILE.
+003180     OPEN OUTPUT CHECKPOINT-FILE.
+003190     CLOSE CHECKPOINT-FILE.
+003200     MOVE SPACES TO WS-LAST-CHECKPOINT-ID.
+003210     DISPLAY WS-REQUEST-COUNT ' REQUESTS PROCESSED'.
+003220 8000-EXIT.
+003230     EXIT.
