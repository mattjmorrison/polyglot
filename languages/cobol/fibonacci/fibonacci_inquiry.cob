@@ -0,0 +1,126 @@
+000010*****************************************************************
+000020* PROGRAM-ID.  FIBONACCI-INQUIRY
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN. 08/09/2026
+000060* DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* REMARKS.     ONLINE INQUIRY TRANSACTION FOR A ONE-OFF FIBONACCI
+000090*              LOOKUP.  THE OPERATOR KEYS IN A SINGLE INDEX AND
+000100*              SEES THE RESULT IMMEDIATELY, WITHOUT GOING THROUGH
+000110*              REQUEST-FILE/RESULT-FILE THE WAY FIBONACCI-BATCH
+000120*              DOES FOR VOLUME WORK.
+000130*-----------------------------------------------------------------
+000140* MODIFICATION HISTORY
+000150*   08/09/2026 DKO  ORIGINAL PROGRAM.
+000160*   08/09/2026 DKO  VALIDATE ONLY THE SIGNIFICANT (NON-TRAILING-
+000170*                    SPACE) CHARACTERS OF THE ENTERED INDEX SO A
+000180*                    ONE- OR TWO-DIGIT ENTRY (E.G. "5") IS NOT
+000190*                    REJECTED AS NON-NUMERIC, AND RIGHT-JUSTIFY/
+000200*                    ZERO-FILL IT FOR THE CALL TO FIBONACCI.
+000210*****************************************************************
+000220 IDENTIFICATION DIVISION.
+000230 PROGRAM-ID. FIBONACCI-INQUIRY.
+000240 AUTHOR. D. OKAFOR.
+000250 INSTALLATION. APPLICATION DEVELOPMENT.
+000260 DATE-WRITTEN. 08/09/2026.
+000270 DATE-COMPILED.
+
+000280 ENVIRONMENT DIVISION.
+
+000290 DATA DIVISION.
+000300 WORKING-STORAGE SECTION.
+000310 COPY FIBONACCI-RECORD.
+000320 01  WS-INQUIRY-INPUT              PIC X(03) VALUE SPACES.
+000330 01  WS-CONTINUE-SW                PIC X(01) VALUE 'Y'.
+000340     88  WS-CONTINUE-INQUIRY               VALUE 'Y'.
+000350     88  WS-STOP-INQUIRY                   VALUE 'N'.
+000360 01  WS-VALID-SW                   PIC X(01) VALUE 'Y'.
+000370     88  WS-INPUT-VALID                    VALUE 'Y'.
+000380     88  WS-INPUT-INVALID                  VALUE 'N'.
+000390 01  WS-TRAILING-SPACES            PIC 9(01) VALUE ZERO.
+000400 01  WS-SIGNIFICANT-DIGITS         PIC 9(01) VALUE ZERO.
+
+000410 PROCEDURE DIVISION.
+
+000420 0000-MAINLINE.
+000430     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000440     PERFORM 2000-PROCESS-INQUIRY THRU 2000-EXIT
+000450         UNTIL WS-STOP-INQUIRY.
+000460     STOP RUN.
+
+000470*-----------------------------------------------------------------
+000480* 1000-INITIALIZE - GREET THE OPERATOR.
+000490*-----------------------------------------------------------------
+000500 1000-INITIALIZE.
+000510     DISPLAY 'FIBONACCI ONLINE INQUIRY'.
+000520     DISPLAY 'ENTER AN INDEX 000-999, OR "END" TO QUIT.'.
+000530     SET WS-CONTINUE-INQUIRY TO TRUE.
+000540 1000-EXIT.
+000550     EXIT.
+
+000560*-----------------------------------------------------------------
+000570* 2000-PROCESS-INQUIRY - ACCEPT ONE INDEX FROM THE OPERATOR AND
+000580* DISPLAY ITS FIBONACCI VALUE, OR STOP ON THE "END" SENTINEL.
+000590*-----------------------------------------------------------------
+000600 2000-PROCESS-INQUIRY.
+000610     DISPLAY 'INDEX: ' WITH NO ADVANCING.
+000620     ACCEPT WS-INQUIRY-INPUT.
+000630     IF WS-INQUIRY-INPUT = 'END' OR WS-INQUIRY-INPUT = 'end'
+000640         SET WS-STOP-INQUIRY TO TRUE
+000650     ELSE
+000660         PERFORM 2100-VALIDATE-INPUT THRU 2100-EXIT
+000670         IF WS-INPUT-VALID
+000680             PERFORM 3000-CALL-FIBONACCI THRU 3000-EXIT
+000690             PERFORM 4000-DISPLAY-RESULT THRU 4000-EXIT
+000700         END-IF
+000710     END-IF.
+000720 2000-EXIT.
+000730     EXIT.
+
+000740*-----------------------------------------------------------------
+000750* 2100-VALIDATE-INPUT - REJECT AN INDEX THAT IS NOT NUMERIC,
+000760* RATHER THAN LETTING GARBAGE FLOW INTO THE CALL TO FIBONACCI.
+000770* ACCEPT LEAVES A SHORT ENTRY LEFT-JUSTIFIED WITH TRAILING
+000780* SPACES (E.G. "5" COMES BACK AS "5  "), WHICH WOULD FAIL A
+000790* STRAIGHT NUMERIC TEST ON THE WHOLE FIELD, SO THE NUMERIC CHECK
+000800* IS MADE ONLY AGAINST THE SIGNIFICANT (NON-TRAILING-SPACE)
+000810* CHARACTERS, AND THE VALUE IS THEN RIGHT-JUSTIFIED AND
+000820* ZERO-FILLED FOR THE CALL TO FIBONACCI.
+000830*-----------------------------------------------------------------
+000840 2100-VALIDATE-INPUT.
+000850     SET WS-INPUT-VALID TO TRUE.
+000860     MOVE ZERO TO WS-TRAILING-SPACES.
+000870     INSPECT WS-INQUIRY-INPUT
+000880         TALLYING WS-TRAILING-SPACES FOR TRAILING SPACES.
+000890     COMPUTE WS-SIGNIFICANT-DIGITS = 3 - WS-TRAILING-SPACES.
+000900     IF WS-SIGNIFICANT-DIGITS = 0
+000910         OR WS-INQUIRY-INPUT(1:WS-SIGNIFICANT-DIGITS) NOT NUMERIC
+000920         SET WS-INPUT-INVALID TO TRUE
+000930         DISPLAY 'INVALID INDEX - MUST BE NUMERIC, 000-999'
+000940     ELSE
+000950         MOVE WS-INQUIRY-INPUT TO FIBONACCI-INPUT
+000960     END-IF.
+000970 2100-EXIT.
+000980     EXIT.
+
+000990 3000-CALL-FIBONACCI.
+001000     MOVE ZERO TO FIBONACCI-OUTPUT.
+001010     CALL 'FIBONACCI' USING FIBONACCI.
+001020 3000-EXIT.
+001030     EXIT.
+
+001040*-----------------------------------------------------------------
+001050* 4000-DISPLAY-RESULT - SHOW THE ANSWER, OR A WARNING WHEN THE
+001060* TRUE VALUE WAS TOO LARGE TO REPRESENT.
+001070*-----------------------------------------------------------------
+001080 4000-DISPLAY-RESULT.
+001090     IF FIBONACCI-OVERFLOW
+001100         DISPLAY 'FIBONACCI(' FIBONACCI-INPUT ') EXCEEDS '
+001110                 'DISPLAY CAPACITY - SHOWING ' FIBONACCI-OUTPUT
+001120     ELSE
+001130         DISPLAY 'FIBONACCI(' FIBONACCI-INPUT ') = '
+001140                 FIBONACCI-OUTPUT
+001150     END-IF.
+001160 4000-EXIT.
+001170     EXIT.
