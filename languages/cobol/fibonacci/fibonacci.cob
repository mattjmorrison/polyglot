@@ -0,0 +1,120 @@
+000010*****************************************************************
+000020* PROGRAM-ID.  FIBONACCI
+000030* AUTHOR.      D. OKAFOR
+000040* INSTALLATION.APPLICATION DEVELOPMENT
+000050* DATE-WRITTEN. 08/09/2026
+000060* DATE-COMPILED.
+000070*-----------------------------------------------------------------
+000080* REMARKS.     COMPUTES THE FIBONACCI SEQUENCE VALUE FOR THE
+000090*              INDEX PASSED IN FIBONACCI-INPUT AND RETURNS IT IN
+000100*              FIBONACCI-OUTPUT.  IF THE TRUE RESULT WILL NOT
+000110*              FIT IN FIBONACCI-OUTPUT, FIBONACCI-OVERFLOW-IND
+000120*              IS SET TO 'Y' AND FIBONACCI-OUTPUT IS RETURNED
+000130*              AS ITS MAXIMUM VALUE SO CALLERS NEVER MISTAKE A
+000140*              TRUNCATED RESULT FOR A GOOD ONE.
+000150*-----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170*   08/09/2026 DKO  ORIGINAL PROGRAM.
+000180*****************************************************************
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. FIBONACCI.
+000210 AUTHOR. D. OKAFOR.
+000220 INSTALLATION. APPLICATION DEVELOPMENT.
+000230 DATE-WRITTEN. 08/09/2026.
+000240 DATE-COMPILED.
+
+000250 ENVIRONMENT DIVISION.
+
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280*-----------------------------------------------------------------
+000290* WORK AREA - CARRIES ONE EXTRA DIGIT RANGE BEYOND WHAT WILL FIT
+000300* IN FIBONACCI-OUTPUT SO A TRUE OVERFLOW CAN STILL BE DETECTED
+000310* RATHER THAN WRAPPING SILENTLY.
+000320*-----------------------------------------------------------------
+000330 77  WS-INDEX-CTR              PIC 9(03) COMP.
+000340 77  WS-PRIOR-VALUE            PIC 9(18) COMP-3 VALUE ZERO.
+000350 77  WS-CURRENT-VALUE          PIC 9(18) COMP-3 VALUE ZERO.
+000360 77  WS-NEXT-VALUE             PIC 9(18) COMP-3 VALUE ZERO.
+000370 77  WS-OUTPUT-MAXIMUM         PIC 9(18) COMP-3 VALUE 9999999999.
+000380 77  WS-OVERFLOW-SW            PIC X(01) VALUE 'N'.
+000390     88  WS-OVERFLOW-OCCURRED          VALUE 'Y'.
+000400     88  WS-OVERFLOW-DID-NOT-OCCUR     VALUE 'N'.
+
+000410 LINKAGE SECTION.
+000420 COPY FIBONACCI-RECORD.
+
+000430 PROCEDURE DIVISION USING FIBONACCI.
+
+000440 0000-MAINLINE.
+000450     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000460     PERFORM 2000-COMPUTE-FIBONACCI THRU 2000-EXIT.
+000470     PERFORM 2900-SET-RESULT THRU 2900-EXIT.
+000480     GOBACK.
+
+000490*-----------------------------------------------------------------
+000500* 1000-INITIALIZE - CLEAR WORK AREAS AND THE CALLER'S RESULT
+000510* FIELDS BEFORE EACH INVOCATION.
+000520*-----------------------------------------------------------------
+000530 1000-INITIALIZE.
+000540     MOVE ZERO TO FIBONACCI-OUTPUT.
+000550     MOVE 'N' TO FIBONACCI-OVERFLOW-IND.
+000560     MOVE ZERO TO WS-PRIOR-VALUE.
+000570     MOVE ZERO TO WS-CURRENT-VALUE.
+000580     MOVE ZERO TO WS-NEXT-VALUE.
+000590     MOVE 'N' TO WS-OVERFLOW-SW.
+000600 1000-EXIT.
+000610     EXIT.
+
+000620*-----------------------------------------------------------------
+000630* 2000-COMPUTE-FIBONACCI - ITERATIVE FIBONACCI, STOPPING EARLY
+000640* IF AN INTERMEDIATE ADDITION OVERFLOWS THE WORK AREA.
+000650*-----------------------------------------------------------------
+000660 2000-COMPUTE-FIBONACCI.
+000670     EVALUATE FIBONACCI-INPUT
+000680         WHEN 0
+000690             MOVE ZERO TO WS-CURRENT-VALUE
+000700         WHEN 1
+000710             MOVE 1 TO WS-CURRENT-VALUE
+000720         WHEN OTHER
+000730             MOVE ZERO TO WS-PRIOR-VALUE
+000740             MOVE 1 TO WS-CURRENT-VALUE
+000750             MOVE 2 TO WS-INDEX-CTR
+000760             PERFORM 2100-FIBONACCI-STEP THRU 2100-EXIT
+000770                 UNTIL WS-INDEX-CTR > FIBONACCI-INPUT
+000780                    OR WS-OVERFLOW-OCCURRED
+000790     END-EVALUATE.
+000800 2000-EXIT.
+000810     EXIT.
+
+000820*-----------------------------------------------------------------
+000830* 2100-FIBONACCI-STEP - ADVANCE ONE POSITION IN THE SEQUENCE.
+000840*-----------------------------------------------------------------
+000850 2100-FIBONACCI-STEP.
+000860     COMPUTE WS-NEXT-VALUE = WS-PRIOR-VALUE + WS-CURRENT-VALUE
+000870         ON SIZE ERROR
+000880             SET WS-OVERFLOW-OCCURRED TO TRUE
+000890     END-COMPUTE.
+000900     IF WS-OVERFLOW-DID-NOT-OCCUR
+000910         MOVE WS-CURRENT-VALUE TO WS-PRIOR-VALUE
+000920         MOVE WS-NEXT-VALUE TO WS-CURRENT-VALUE
+000930         ADD 1 TO WS-INDEX-CTR
+000940     END-IF.
+000950 2100-EXIT.
+000960     EXIT.
+
+000970*-----------------------------------------------------------------
+000980* 2900-SET-RESULT - PUBLISH THE ANSWER, OR THE OVERFLOW MAXIMUM
+000990* AND INDICATOR WHEN THE TRUE VALUE WILL NOT FIT.
+001000*-----------------------------------------------------------------
+001010 2900-SET-RESULT.
+001015     IF WS-OVERFLOW-OCCURRED
+001018             OR WS-CURRENT-VALUE > WS-OUTPUT-MAXIMUM
+001030         SET FIBONACCI-OVERFLOW TO TRUE
+001040         MOVE WS-OUTPUT-MAXIMUM TO FIBONACCI-OUTPUT
+001050     ELSE
+001060         SET FIBONACCI-NO-OVERFLOW TO TRUE
+001070         MOVE WS-CURRENT-VALUE TO FIBONACCI-OUTPUT
+001080     END-IF.
+001090 2900-EXIT.
+001100     EXIT.
